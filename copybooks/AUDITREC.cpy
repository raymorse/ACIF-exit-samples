@@ -0,0 +1,19 @@
+000100******************************************************************00010013
+000200* AUDITREC                                                        00020013
+000300* RECORD LAYOUT FOR THE AUDIT TRAIL ACIFIBDT WRITES FOR EVERY     00030013
+000400* STRUCTURED FIELD IT CONVERTS TO A NOP.  SHARED WITH ACIFRECN,   00040013
+000500* THE STANDALONE RECONCILIATION UTILITY, SO BOTH PROGRAMS AGREE   00050013
+000600* ON ONE RECORD FORMAT FOR THE "WHAT WENT IN" SIDE OF A ROUND     00060013
+000700* TRIP; ACIFOBDT IS EXPECTED TO EMIT A RESTORE LOG IN THE SAME    00070013
+000800* LAYOUT FOR THE "WHAT CAME OUT" SIDE.                            00080013
+000900******************************************************************00090013
+001000  01  AUDIT-RECORD.                                               00100013
+001100      05  AUD-JOBNAME         PIC X(8).                           00110013
+001200      05  AUD-DATE            PIC 9(8).                           00120013
+001300      05  AUD-TIME            PIC 9(8).                           00130013
+001400      05  AUD-NOP-TYPE        PIC X(3).                           00140013
+001500      05  AUD-NOP-SEQNUM      PIC 9(4) BINARY.                    00150013
+001600      05  AUD-RECLEN          PIC 9(5) BINARY.                    00160020
+001700      05  AUD-LINE-COUNT      PIC 9(8).                           00170013
+001800      05  AUD-PAGE-COUNT      PIC 9(8).                           00180013
+001900      05  FILLER              PIC X(26).                          00190013
