@@ -0,0 +1,17 @@
+000100******************************************************************00010013
+000200* CHKPTREC                                                        00020013
+000300* CHECKPOINT RECORD LAYOUT EXTERNALIZING THE EXIT STATE ACIFIBDT N00030013
+000400* TO CARRY ACROSS A RESTART: FIRST-LINE-FLAG, THE RUNNING LINE/PAG00040013
+000500* CONVERSION COUNTS, AND THE LAST SAVED-LINE-BUFFER CONTENTS.  WRI00050013
+000600* EVERY N PAGES SO A RESTARTED RUN DOES NOT HAVE TO REBUILD THESE 00060013
+000700* COUNTS FROM RECORD ONE.                                         00070013
+000800******************************************************************00080013
+000900 01  CHKPT-RECORD.                                                00090013
+001000     05  CKR-FIRST-LINE-FLAG PIC X.                               00100013
+001100     05  CKR-LINE-COUNT      PIC S9(8) BINARY.                    00110013
+001200     05  CKR-PAGE-COUNT      PIC S9(8) BINARY.                    00120013
+001300     05  CKR-CONV-COUNT      PIC S9(8) BINARY.                    00130013
+001350     05  CKR-DEL-COUNT       PIC S9(8) BINARY.                    00130020
+001400     05  CKR-SAVED-RECLEN    PIC 9(5) BINARY.                     00140021
+001500     05  CKR-SAVED-BUFFER    PIC X(26597).                        00150013
+001600     05  FILLER              PIC X(15).                           00160021
