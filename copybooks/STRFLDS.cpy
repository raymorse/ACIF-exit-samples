@@ -0,0 +1,51 @@
+000100***************************************************************** 00010014
+000200*  STRFLDS                                                      * 00020014
+000300*  AFP STRUCTURED FIELD TYPE IDENTIFIERS SHARED BY THE ACIF     * 00030014
+000400*  SAMPLE EXITS (ACIFIBDT / ACIFOBDT).  EACH SF TYPE IS A       * 00040014
+000500*  3-BYTE CLASS/TYPE/CATEGORY TRIPLET AS DEFINED BY THE AFP     * 00050014
+000600*  DATA STREAM REFERENCE, TAGGED 'B'EGIN OR 'E'ND SO THE EXIT   * 00060014
+000700*  KNOWS WHICH BOUNDARY OF A PAGE/DOCUMENT/GROUP IT IS.  THE    * 00070014
+000800*  DEFAULT TABLE BELOW SEEDS THE LIST OF SF TYPES ACIFIBDT      * 00080014
+000900*  WILL CONVERT TO NOP RECORDS; IT CAN BE OVERRIDDEN AT RUN     * 00090014
+001000*  TIME BY THE SFTYPCTL CONTROL FILE WITHOUT A RECOMPILE.       * 00100014
+001100***************************************************************** 00110014
+001200  01  SF-NOP                  PIC X(3) VALUE X'EEEEEE'.           00120014
+001300*                                                                 00130014
+001400  01  SF-NOP-DEFAULT-VALUES.                                      00140014
+001500      05  FILLER.                                                 00150014
+001600          10  FILLER          PIC X(3) VALUE X'D3A8A8'.           00160014
+001700          10  FILLER          PIC X VALUE 'B'.                    00170014
+001800          10  FILLER          PIC X(8) VALUE 'BDT'.               00180014
+001801          10  FILLER          PIC X VALUE 'Y'.                    00180022
+001900      05  FILLER.                                                 00190014
+002000          10  FILLER          PIC X(3) VALUE X'D3A9A8'.           00200014
+002100          10  FILLER          PIC X VALUE 'E'.                    00210014
+002200          10  FILLER          PIC X(8) VALUE 'EDT'.               00220014
+002201          10  FILLER          PIC X VALUE 'N'.                    00220022
+002300      05  FILLER.                                                 00230014
+002400          10  FILLER          PIC X(3) VALUE X'D3A8AF'.           00240014
+002500          10  FILLER          PIC X VALUE 'B'.                    00250014
+002600          10  FILLER          PIC X(8) VALUE 'BPS'.               00260014
+002601          10  FILLER          PIC X VALUE 'Y'.                    00260022
+002700      05  FILLER.                                                 00270014
+002800          10  FILLER          PIC X(3) VALUE X'D3A9AF'.           00280014
+002900          10  FILLER          PIC X VALUE 'E'.                    00290014
+003000          10  FILLER          PIC X(8) VALUE 'EPS'.               00300014
+003001          10  FILLER          PIC X VALUE 'N'.                    00300022
+003100      05  FILLER.                                                 00310014
+003200          10  FILLER          PIC X(3) VALUE X'D3A8AD'.           00320014
+003300          10  FILLER          PIC X VALUE 'B'.                    00330014
+003400          10  FILLER          PIC X(8) VALUE 'BNG'.               00340014
+003401          10  FILLER          PIC X VALUE 'N'.                    00340022
+003500      05  FILLER.                                                 00350014
+003600          10  FILLER          PIC X(3) VALUE X'D3A9AD'.           00360014
+003700          10  FILLER          PIC X VALUE 'E'.                    00370014
+003800          10  FILLER          PIC X(8) VALUE 'ENG'.               00380014
+003801          10  FILLER          PIC X VALUE 'N'.                    00380022
+003900  01  SF-NOP-DEFAULT-TABLE REDEFINES SF-NOP-DEFAULT-VALUES.       00390014
+004000      05  SF-NOP-DFLT-ENTRY OCCURS 6 TIMES                        00400014
+004100                            INDEXED BY SF-NOP-DFLT-IDX.           00410014
+004200          10  SF-NOP-DFLT-TYPE     PIC X(3).                      00420014
+004300          10  SF-NOP-DFLT-CATEGORY PIC X.                         00430014
+004400          10  SF-NOP-DFLT-NAME     PIC X(8).                      00440014
+004401          10  SF-NOP-DFLT-PAGE-FLAG PIC X.                        00440022
