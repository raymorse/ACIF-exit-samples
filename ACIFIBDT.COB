@@ -1,5 +1,5 @@
 000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ            00010012
-000200* LAST UPDATE ON 9 Apr 2018 AT 16:12:16 BY  HOWARDT VERSION 01   *00020012
+000200* LAST UPDATE ON 8 Aug 2026 AT 09:00:00 BY  MAINT    VERSION 02   *00020013
 000300 ID DIVISION.                                                     00030008
 000400 PROGRAM-ID. ACIFIBDT.                                            00040008
 000500 AUTHOR. TURETZKY--IBM PSD.                                       00050008
@@ -48,8 +48,89 @@
 004800 CONFIGURATION SECTION.                                           00480008
 004900 SOURCE-COMPUTER. IBM-370.                                        00490008
 005000 OBJECT-COMPUTER. IBM-370.                                        00500008
+005010  INPUT-OUTPUT SECTION.                                           00500013
+005020  FILE-CONTROL.                                                   00500013
+005030      SELECT AUDIT-FILE ASSIGN TO AUDITLOG                        00500013
+005040          ORGANIZATION IS SEQUENTIAL                              00500013
+005050          ACCESS MODE IS SEQUENTIAL                               00500013
+005060          FILE STATUS IS AUDIT-FILE-STATUS.                       00500013
+005065      SELECT SFTYPE-FILE ASSIGN TO SFTYPCTL                       00500013
+005070          ORGANIZATION IS SEQUENTIAL                              00500013
+005075          ACCESS MODE IS SEQUENTIAL                               00500013
+005080          FILE STATUS IS SFTYPE-FILE-STATUS.                      00500013
+005082      SELECT CHKPT-IN-FILE ASSIGN TO CHKPTIN                      00500015
+005084          ORGANIZATION IS SEQUENTIAL                              00500015
+005086          ACCESS MODE IS SEQUENTIAL                               00500015
+005088          FILE STATUS IS CHKPT-IN-FILE-STATUS.                    00500015
+005090      SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT                    00500015
+005092          ORGANIZATION IS SEQUENTIAL                              00500015
+005094          ACCESS MODE IS SEQUENTIAL                               00500015
+005096          FILE STATUS IS CHKPT-OUT-FILE-STATUS.                   00500015
+005097     SELECT SFDEL-FILE ASSIGN TO SFDELCTL                         00500019
+005098         ORGANIZATION IS SEQUENTIAL                               00500019
+005099         ACCESS MODE IS SEQUENTIAL                                00500019
+005101         FILE STATUS IS SFDEL-FILE-STATUS.                        00510019
 005100     EJECT                                                        00510008
 005200 DATA DIVISION.                                                   00520008
+005201  FILE SECTION.                                                   00520013
+005208  FD  AUDIT-FILE                                                  00520013
+005215      RECORDING MODE F.                                           00520013
+005220     COPY AUDITREC.                                               00520014
+005280  FD  SFTYPE-FILE                                                 00520013
+005282      RECORDING MODE F.                                           00520013
+005284  01  SFTYPE-CTL-RECORD.                                          00520013
+005286      05  SFCTL-TYPE          PIC X(3).                           00520013
+005288      05  SFCTL-CATEGORY      PIC X.                              00520013
+005290      05  SFCTL-NAME          PIC X(8).                           00520013
+005291      05  SFCTL-PAGE-FLAG     PIC X.                              00520022
+005292      05  FILLER              PIC X(67).                          00520022
+005294 FD  SFDEL-FILE                                                   00520019
+005295     RECORDING MODE F.                                            00520019
+005296 01  SFDEL-CTL-RECORD.                                            00520019
+005297     05  SFDCTL-TYPE         PIC X(3).                            00520019
+005297* 00000/00000 MEANS "ANY LENGTH"; OTHERWISE INP-RECLEN MUST FALL  00520021
+005297* BETWEEN SFDCTL-MINLEN AND SFDCTL-MAXLEN, INCLUSIVE, TO MATCH.   00520021
+005297     05  SFDCTL-MINLEN       PIC 9(5).                            00520021
+005297     05  SFDCTL-MAXLEN       PIC 9(5).                            00520021
+005298     05  FILLER              PIC X(67).                           00520021
+529400  FD  CHKPT-IN-FILE                                               52940015
+529410      RECORDING MODE F.                                           52940015
+529420      COPY CHKPTREC                                               52940015
+529430          REPLACING ==CHKPT-RECORD==                              52940015
+529440                  BY ==CHKPT-IN-RECORD==,                         52940015
+529450                    ==CKR-FIRST-LINE-FLAG==                       52940015
+529460                  BY ==CKI-FIRST-LINE-FLAG==,                     52940015
+529470                    ==CKR-LINE-COUNT==                            52940015
+529480                  BY ==CKI-LINE-COUNT==,                          52940015
+529490                    ==CKR-PAGE-COUNT==                            52940015
+529500                  BY ==CKI-PAGE-COUNT==,                          52950015
+529510                    ==CKR-CONV-COUNT==                            52950015
+529520                  BY ==CKI-CONV-COUNT==,                          52950015
+529525                    ==CKR-DEL-COUNT==                             52950020
+529526                  BY ==CKI-DEL-COUNT==,                           52950020
+529530                    ==CKR-SAVED-RECLEN==                          52950015
+529540                  BY ==CKI-SAVED-RECLEN==,                        52950015
+529550                    ==CKR-SAVED-BUFFER==                          52950015
+529560                  BY ==CKI-SAVED-BUFFER==.                        52950015
+529570  FD  CHKPT-OUT-FILE                                              52950015
+529580      RECORDING MODE F.                                           52950015
+529590      COPY CHKPTREC                                               52950015
+529600          REPLACING ==CHKPT-RECORD==                              52960015
+529610                  BY ==CHKPT-OUT-RECORD==,                        52960015
+529620                    ==CKR-FIRST-LINE-FLAG==                       52960015
+529630                  BY ==CKO-FIRST-LINE-FLAG==,                     52960015
+529640                    ==CKR-LINE-COUNT==                            52960015
+529650                  BY ==CKO-LINE-COUNT==,                          52960015
+529660                    ==CKR-PAGE-COUNT==                            52960015
+529670                  BY ==CKO-PAGE-COUNT==,                          52960015
+529680                    ==CKR-CONV-COUNT==                            52960015
+529690                  BY ==CKO-CONV-COUNT==,                          52960015
+529695                    ==CKR-DEL-COUNT==                             52960020
+529696                  BY ==CKO-DEL-COUNT==,                           52960020
+529700                    ==CKR-SAVED-RECLEN==                          52970015
+529710                  BY ==CKO-SAVED-RECLEN==,                        52970015
+529720                    ==CKR-SAVED-BUFFER==                          52970015
+529730                  BY ==CKO-SAVED-BUFFER==.                        52970015
 005300 WORKING-STORAGE SECTION.                                         00530008
 005400 77  PGMNAME                 PIC X(8) VALUE 'ACIFIBDT'.           00540008
 005500 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD'.            00550008
@@ -59,9 +140,40 @@
 005900* in the input lines.                                             00590008
 006000 77  REPT-LEN                PIC 9(4) BINARY VALUE 3.             00600008
 006100 77  DATE-LEN                PIC 9(4) BINARY VALUE 8.             00610008
-006200 77  PAGE-DISP               PIC ZZ,ZZ9.                          00620008
+006200 77  PAGE-DISP               PIC ZZZ,ZZZ,ZZ9.                     00620020
+006210 77  CONV-DISP               PIC ZZZ,ZZZ,ZZ9.                     00620020
+006220 77  LINE-DISP               PIC ZZZ,ZZZ,ZZ9.                     00620020
+006225 77  DEL-DISP                PIC ZZZ,ZZZ,ZZ9.                     00620020
 006300 77  SF-CC-VALUE             PIC X.                               00630008
 006400     88  SF-CC               VALUE X'5A'.                         00640008
+006410  77  AUDIT-FILE-STATUS       PIC XX VALUE SPACES.                00640013
+006412  77  CHKPT-IN-FILE-STATUS    PIC XX VALUE SPACES.                00640016
+006414  77  CHKPT-OUT-FILE-STATUS   PIC XX VALUE SPACES.                00640016
+006416 77  SFDEL-FILE-STATUS     PIC XX VALUE SPACES.                   00640019
+006415 01  ANSI-CC-DEFAULT-VALUES.                                      00640018
+006416     05  FILLER.                                                  00640018
+006417         10  FILLER          PIC X VALUE ' '.                     00640018
+006418         10  FILLER          PIC X VALUE X'09'.                   00640018
+006419     05  FILLER.                                                  00640018
+006420         10  FILLER          PIC X VALUE '0'.                     00640018
+006421         10  FILLER          PIC X VALUE X'11'.                   00640018
+006422     05  FILLER.                                                  00640018
+006423         10  FILLER          PIC X VALUE '-'.                     00640018
+006424         10  FILLER          PIC X VALUE X'19'.                   00640018
+006425     05  FILLER.                                                  00640018
+006426         10  FILLER          PIC X VALUE '1'.                     00640018
+006427         10  FILLER          PIC X VALUE X'89'.                   00640018
+006428     05  FILLER.                                                  00640018
+006429         10  FILLER          PIC X VALUE '+'.                     00640018
+006430         10  FILLER          PIC X VALUE X'01'.                   00640018
+006431 01  ANSI-CC-TABLE REDEFINES ANSI-CC-DEFAULT-VALUES.              00640018
+006432     05  ANSI-CC-ENTRY OCCURS 5 TIMES                             00640018
+006433                       INDEXED BY ANSI-CC-IDX.                    00640018
+006434         10  ANSI-CC-CHAR     PIC X.                              00640018
+006435         10  ANSI-CC-MACHINE  PIC X.                              00640018
+006420  01  AUDIT-TIMESTAMP.                                            00640013
+006430      05  AUDIT-CURR-DATE     PIC 9(8).                           00640013
+006440      05  AUDIT-CURR-TIME     PIC 9(8).                           00640013
 006500     SKIP1                                                        00650008
 006600 01  MISC-SAVED-DATA.                                             00660008
 006700     05  FIRST-LINE-FLAG     PIC X VALUE LOW-VALUE.               00670008
@@ -72,13 +184,58 @@
 007200         88 NOINSERT-LINE    VALUE LOW-VALUE.                     00720008
 007300     05  LINE-COUNT          PIC S9(8) BINARY VALUE ZERO.         00730008
 007400     05  PAGE-COUNT          PIC S9(8) BINARY VALUE ZERO.         00740008
+007410     05  CONV-COUNT          PIC S9(8) BINARY VALUE ZERO.         00740013
+007415     05  DEL-COUNT           PIC S9(8) BINARY VALUE ZERO.         00740019
+007416     05  SAVED-SF-TYPE       PIC XXX.                             00740020
+007417     05  SAVED-SF-SEQNUM     PIC 9(4) BINARY.                     00740020
+007418     05  SAVED-SF-RECLEN     PIC 9(5) BINARY.                     00740022
+007420     05  LINES-SINCE-CHKPT   PIC S9(4) BINARY VALUE ZERO.         00740020
+007430     05  CHKPT-INTERVAL      PIC S9(4) BINARY VALUE 10.           00740016
+007440     05  RESTART-FLAG        PIC X VALUE 'N'.                     00740016
+007450         88 RESTARTED-RUN       VALUE 'Y'.                        00740016
+007460         88 NOT-RESTARTED-RUN   VALUE 'N'.                        00740016
 007500     SKIP2                                                        00750008
 007600 01  RECORD-BUFFERS.                                              00760008
-007700     05  SAVED-LINE-RECLEN   PIC 9(4) BINARY.                     00770008
-007800     05  SAVED-LINE-BUFFER   PIC X(8192).                         00780008
+007700     05  SAVED-LINE-RECLEN   PIC 9(5) BINARY.                     00770021
+007800     05  SAVED-LINE-BUFFER   PIC X(26597).                        00780008
 007900     SKIP2                                                        00790008
 008000/ AFP STRUCTURED FIELD DEFINITIONS.                               00800008
 008100     COPY STRFLDS SUPPRESS.                                       00810008
+008105  77  SFTYPE-FILE-STATUS      PIC XX VALUE SPACES.                00810014
+008110  01  SF-PROTECT-TABLE.                                           00810014
+008115      05  SF-PROTECT-COUNT    PIC 9(4) BINARY VALUE ZERO.         00810014
+008120      05  SF-PROTECT-ENTRY OCCURS 0 TO 50 TIMES                   00810022
+008125                           DEPENDING ON SF-PROTECT-COUNT          00810014
+008130                           INDEXED BY SF-PROTECT-IDX.             00810014
+008135          10  SF-PROTECT-TYPE     PIC X(3).                       00810014
+008140          10  SF-PROTECT-CATEGORY PIC X.                          00810014
+008145              88  SF-PROTECT-BEGIN     VALUE 'B'.                 00810014
+008150              88  SF-PROTECT-END       VALUE 'E'.                 00810014
+008155          10  SF-PROTECT-NAME     PIC X(8).                       00810014
+008156          10  SF-PROTECT-PAGE-FLAG PIC X.                         00810022
+008157              88  SF-PROTECT-PAGE-OPENING VALUE 'Y'.              00810022
+008160  01  SF-MATCH-DATA.                                              00810014
+008165      05  SF-TYPE-FOUND-FLAG  PIC X VALUE 'N'.                    00810014
+008170          88  SF-TYPE-FOUND       VALUE 'Y'.                      00810014
+008175          88  SF-TYPE-NOTFOUND    VALUE 'N'.                      00810014
+008180      05  SF-MATCHED-CATEGORY PIC X.                              00810014
+008185          88  SF-MATCHED-BEGIN    VALUE 'B'.                      00810014
+008190          88  SF-MATCHED-END      VALUE 'E'.                      00810014
+008195      05  SF-MATCHED-NAME     PIC X(8).                           00810020
+008196      05  SF-MATCHED-PAGE-FLAG PIC X.                             00810022
+008197          88  SF-MATCHED-PAGE-OPENING  VALUE 'Y'.                 00810022
+008191 01  SF-DELETE-TABLE.                                             00810019
+008192     05  SF-DELETE-COUNT    PIC 9(4) BINARY VALUE ZERO.           00810019
+008193     05  SF-DELETE-ENTRY OCCURS 0 TO 50 TIMES                     00810022
+008194                         DEPENDING ON SF-DELETE-COUNT             00810019
+008195                         INDEXED BY SF-DELETE-IDX.                00810019
+008196         10  SF-DELETE-TYPE      PIC X(3).                        00810019
+008197         10  SF-DELETE-MINLEN    PIC 9(5).                        00810021
+008198         10  SF-DELETE-MAXLEN    PIC 9(5).                        00810021
+008197 01  SF-DELETE-MATCH-DATA.                                        00810019
+008198     05  SF-DELETE-FOUND-FLAG PIC X VALUE 'N'.                    00810019
+008199         88  SF-DELETE-FOUND     VALUE 'Y'.                       00810019
+008200         88  SF-DELETE-NOTFOUND  VALUE 'N'.                       00820019
 008200/ PASSED PARAMETERS.                                              00820008
 008300 LINKAGE SECTION.                                                 00830008
 008400 01  INP-PARMS.                                                   00840008
@@ -95,7 +252,12 @@
 009500     05  INP-EOF-FLAG        PIC X.                               00950008
 009600         88  INP-EOF         VALUE 'Y'.                           00960008
 009700                                                                  00970008
-009800 01  INP-UAREA               PIC X(16).                           00980008
+009810 01  INP-UAREA.                                                   00980013
+009820     05  INP-UAREA-MODE      PIC X.                               00980013
+009830         88  UAREA-MODE-BDT-ONLY     VALUE 'B'.                   00980013
+009840         88  UAREA-MODE-EDT-ONLY     VALUE 'E'.                   00980013
+009850         88  UAREA-MODE-ALL          VALUE 'A' ' ' LOW-VALUE.     00980013
+009860     05  FILLER              PIC X(15).                           00980013
 009900                                                                  00990008
 010000 01  INP-ATTR.                                                    01000008
 010100     05  INP-CC              PIC XXX.                             01010008
@@ -134,68 +296,379 @@
 013400                             PIC X.                               01340008
 013500     SKIP1                                                        01350008
 013600 TITLE 'Initialization and Main Line'.                            01360008
-013700 PROCEDURE DIVISION USING INP-PARMS.                              01370008
-013800* make work area, attributes, and input line addressable.         01380008
-013900     SET ADDRESS OF INP-UAREA TO INP-USTOR.                       01390008
-014000     SET ADDRESS OF INP-ATTR TO INP-PFATTR.                       01400008
-014100     SET ADDRESS OF NOP-RECORD TO INP-RECPTR.                     01410008
-014200     MOVE ZERO TO RETURN-CODE.                                    01420008
-014300* no special action is necessary at EOF.                          01430008
-014400     IF INP-EOF                                                   01440008
-014500      THEN                                                        01450008
-014600       DISPLAY PGMNAME, ' EOF REACHED.';                          01460008
-014700       MOVE PAGE-COUNT TO PAGE-DISP;                              01470008
-014800       GOBACK;                                                    01480008
-014900     END-IF.                                                      01490008
-015000     IF NOP-BDT OR NOP-EDT                                        01500008
-015100      THEN                                                        01510008
-015200       CALL AFPWRITE USING SF-NOP,                                01520008
-015300                           NOP-RECORD,                            01530008
-015400                           INP-RECLEN,                            01540008
-015500                           BY REFERENCE SAVED-LINE-RECLEN,        01550008
-015600                           SAVED-LINE-BUFFER;                     01560008
-015700       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      01570008
-015800       MOVE SAVED-LINE-BUFFER TO NOP-RECORD (1:SAVED-LINE-RECLEN);01580008
-015900       SET INP-USE TO TRUE;                                       01590008
-016000     SKIP1                                                        01600008
-016100     GOBACK.                                                      01610008
-016200     EJECT                                                        01620008
-016300 TITLE 'FORMAT AFPDS RECORD'.                                     01630008
+013700 PROCEDURE DIVISION USING INP-PARMS.                              01370013
+013800 MAIN-LINE.                                                       01380013
+013900* make work area, attributes, and input line addressable.         01390013
+014000     SET ADDRESS OF INP-UAREA TO INP-USTOR.                       01400013
+014100     SET ADDRESS OF INP-ATTR TO INP-PFATTR.                       01410013
+014200     SET ADDRESS OF NOP-RECORD TO INP-RECPTR.                     01420013
+014300     MOVE ZERO TO RETURN-CODE.                                    01430013
+014400* one-time initialization the first time ACIF calls this exit.    01440013
+014500     IF NOTFIRST-LINE                                             01450013
+014600      THEN                                                        01460013
+014700       PERFORM ONE-TIME-INIT;                                     01470014
+014800       SET FIRST-LINE TO TRUE;                                    01480013
+014900     END-IF.                                                      01490013
+015000* close the audit trail at EOF after writing an end-of-job summary01500013
+015100     IF INP-EOF                                                   01510013
+015200      THEN                                                        01520013
+015300       PERFORM END-OF-JOB-SUMMARY;                                01530013
+015310       PERFORM WRITE-CHECKPOINT;                                  01530016
+015400       CLOSE AUDIT-FILE CHKPT-OUT-FILE;                           01540016
+015500       GOBACK;                                                    01550013
+015600     END-IF.                                                      01560013
+015700     ADD 1 TO LINE-COUNT.                                         01570020
+015702     ADD 1 TO LINES-SINCE-CHKPT.                                  01570020
+015704     IF LINES-SINCE-CHKPT >= CHKPT-INTERVAL                       01570020
+015705      THEN                                                        01570020
+015706       PERFORM WRITE-CHECKPOINT;                                  01570020
+015707     END-IF.                                                      01570020
+015710     PERFORM CHECK-SF-DELETE-MATCH;                               01570020
+015712     IF SF-DELETE-FOUND                                           01570020
+015713      THEN                                                        01570020
+015714       SET INP-DELETE TO TRUE;                                    01570020
+015715       ADD 1 TO DEL-COUNT;                                        01570020
+015716      ELSE                                                        01570020
+015720     PERFORM CHECK-SF-TYPE-MATCH;                                 01570020
+015730     IF SF-TYPE-FOUND                                             01570020
+015740        AND ((SF-MATCHED-BEGIN                                    01570020
+015750              AND (UAREA-MODE-BDT-ONLY OR UAREA-MODE-ALL))        01570020
+015760         OR  (SF-MATCHED-END                                      01570020
+015770              AND (UAREA-MODE-EDT-ONLY OR UAREA-MODE-ALL)))       01570020
+015900      THEN                                                        01590020
+016000       MOVE NOP-TYPE   TO SAVED-SF-TYPE;                          01600020
+016010       MOVE NOP-SEQNUM TO SAVED-SF-SEQNUM;                        01600020
+016011       MOVE INP-RECLEN TO SAVED-SF-RECLEN;                        01600022
+016020* only a begin-type flagged as page-opening in SFTYPCTL (or the   01600022
+016021* compiled-in STRFLDS default) opens a new page; BNG (Begin Named 01600022
+016030* Group) is a sub-page grouping boundary, registered without the  01600022
+016031* page-opening flag, so it is not a page count increment.         01600022
+016040       IF SF-MATCHED-BEGIN                                        01600020
+016050          AND SF-MATCHED-PAGE-OPENING                             01600022
+016060        THEN                                                      01600020
+016070         ADD 1 TO PAGE-COUNT;                                     01600020
+016080       END-IF;                                                    01600020
+016310* INP-RECLEN is operator/vendor-controlled input; never trust it  01630020
+016320* against the fixed-size buffers AFPWRITE moves into, or an       01630020
+016330* oversized structured field silently corrupts the NOP record.    01630020
+016335* the buffer must also hold room for AFPWRITE's own 9-byte        01630020
+016337* introducer (SF-INTRODUCER), the same shape as NOP-INTRODUCER.   01630020
+016340       IF INP-RECLEN > LENGTH OF SAVED-LINE-BUFFER                01630020
+016345        - LENGTH OF NOP-INTRODUCER                                01630020
+016350        THEN                                                      01630020
+016360         CALL ABND-PGM USING ABEND-CODE;                          01630020
+016370       END-IF;                                                    01630020
+016395       PERFORM DETERMINE-CC-VALUE;                                01630020
+016400       CALL AFPWRITE USING SF-NOP,                                01640020
+016500                           NOP-RECORD,                            01650020
+016600                           INP-RECLEN,                            01660020
+016700                           BY REFERENCE SAVED-LINE-RECLEN,        01670020
+016800                           SAVED-LINE-BUFFER,                     01680020
+016850                           SF-CC-VALUE;                           01680020
+016900       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      01690020
+017000       MOVE SAVED-LINE-BUFFER TO NOP-RECORD (1:SAVED-LINE-RECLEN);01700020
+017100       SET INP-USE TO TRUE;                                       01710020
+017200       ADD 1 TO CONV-COUNT;                                       01720020
+017300       PERFORM WRITE-AUDIT-RECORD;                                01730020
+017400     END-IF;                                                      01740020
+017405     END-IF.                                                      01740020
+017500     SKIP1                                                        01750013
+017600     GOBACK.                                                      01760013
+017700     EJECT                                                        01770013
+017800* this paragraph records one audit line for every structured field01780013
+017900* this exit converts, so a print run can be reconciled after the  01790013
+018000* fact without re-running the whole ACIF job under a trace.  the  01800020
+018010* original SF type/seqnum are read from SAVED-SF-TYPE/SAVED-SF-   01800020
+018020* SEQNUM, captured by MAIN-LINE before NOP-RECORD was overwritten 01800020
+018030* with AFPWRITE's wrapper -- by this point NOP-TYPE/NOP-SEQNUM    01800020
+018040* would read back SF-NOP/zero for every record.                   01800020
+018100 WRITE-AUDIT-RECORD.                                              01810013
+018200     ACCEPT AUDIT-CURR-DATE FROM DATE YYYYMMDD.                   01820013
+018300     ACCEPT AUDIT-CURR-TIME FROM TIME.                            01830013
+018400     MOVE PGMNAME            TO AUD-JOBNAME.                      01840013
+018500     MOVE AUDIT-CURR-DATE    TO AUD-DATE.                         01850013
+018600     MOVE AUDIT-CURR-TIME    TO AUD-TIME.                         01860013
+018700     MOVE SAVED-SF-TYPE      TO AUD-NOP-TYPE.                     01870020
+018750     MOVE SAVED-SF-SEQNUM    TO AUD-NOP-SEQNUM.                   01870020
+018800     MOVE SAVED-SF-RECLEN    TO AUD-RECLEN.                       01880022
+018900     MOVE LINE-COUNT         TO AUD-LINE-COUNT.                   01890013
+019000     MOVE PAGE-COUNT         TO AUD-PAGE-COUNT.                   01900013
+019100     WRITE AUDIT-RECORD.                                          01910013
+019200     SKIP1                                                        01920013
+019300* batch monitoring has no other visibility into this exit, so give01930013
+019400* it a genuine tally of the work done on this run instead of the  01940013
+019500* bare "EOF REACHED" display the sample shipped with.             01950013
+019600 END-OF-JOB-SUMMARY.                                              01960013
+019700     MOVE LINE-COUNT TO LINE-DISP.                                01970013
+019800     MOVE CONV-COUNT TO CONV-DISP.                                01980013
+019900     MOVE PAGE-COUNT TO PAGE-DISP.                                01990013
+019950     MOVE DEL-COUNT TO DEL-DISP.                                  01990019
+020000     DISPLAY PGMNAME, ' EOF REACHED - END OF JOB SUMMARY FOLLOWS'.02000013
+020100     DISPLAY PGMNAME, ' RECORDS PROCESSED .......... ', LINE-DISP.02010013
+020200     DISPLAY PGMNAME, ' STRUCTURED FIELDS CONVERTED  ', CONV-DISP.02020013
+020250     DISPLAY PGMNAME, ' STRUCTURED FIELDS DELETED .. ', DEL-DISP. 02020019
+020300     DISPLAY PGMNAME, ' PAGES SEEN ................. ', PAGE-DISP.02030013
+020400     SKIP1                                                        02040013
+020410* loads the runtime table of structured-field types this exit     02040014
+020420* converts to NOPs.  SFTYPCTL lets an operator register new SF    02040014
+020430* types (or retire old ones) without a recompile; if it is not    02040014
+020440* allocated this run, fall back to the compiled-in STRFLDS table. 02040014
+020450 LOAD-SF-PROTECT-TABLE.                                           02040014
+020460     MOVE ZERO TO SF-PROTECT-COUNT.                               02040014
+020470     OPEN INPUT SFTYPE-FILE.                                      02040014
+020480     IF SFTYPE-FILE-STATUS = '00'                                 02040014
+020490      THEN                                                        02040014
+020500       PERFORM UNTIL SFTYPE-FILE-STATUS NOT = '00'                02050014
+020510               OR SF-PROTECT-COUNT = 50                           02050014
+020520         READ SFTYPE-FILE                                         02050014
+020530           AT END                                                 02050014
+020540             MOVE '10' TO SFTYPE-FILE-STATUS                      02050014
+020550           NOT AT END                                             02050014
+020560             ADD 1 TO SF-PROTECT-COUNT;                           02050014
+020570             MOVE SFCTL-TYPE                                      02050014
+020580                       TO SF-PROTECT-TYPE (SF-PROTECT-COUNT);     02050014
+020590             MOVE SFCTL-CATEGORY                                  02050014
+020600                       TO SF-PROTECT-CATEGORY (SF-PROTECT-COUNT); 02050014
+020610             MOVE SFCTL-NAME                                      02050014
+020620                       TO SF-PROTECT-NAME (SF-PROTECT-COUNT);     02050022
+020621             MOVE SFCTL-PAGE-FLAG                                 02050022
+020622                       TO SF-PROTECT-PAGE-FLAG (SF-PROTECT-COUNT) 02050022
+020630         END-READ;                                                02050014
+020640       END-PERFORM;                                               02050014
+020650       CLOSE SFTYPE-FILE;                                         02050014
+020660      ELSE                                                        02050014
+020670       PERFORM VARYING SF-NOP-DFLT-IDX FROM 1 BY 1                02050014
+020680               UNTIL SF-NOP-DFLT-IDX > 6                          02050014
+020690         ADD 1 TO SF-PROTECT-COUNT;                               02050014
+020700         MOVE SF-NOP-DFLT-TYPE (SF-NOP-DFLT-IDX)                  02050014
+020710                   TO SF-PROTECT-TYPE (SF-PROTECT-COUNT);         02050014
+020720         MOVE SF-NOP-DFLT-CATEGORY (SF-NOP-DFLT-IDX)              02050014
+020730                   TO SF-PROTECT-CATEGORY (SF-PROTECT-COUNT);     02050014
+020740         MOVE SF-NOP-DFLT-NAME (SF-NOP-DFLT-IDX)                  02050014
+020750                   TO SF-PROTECT-NAME (SF-PROTECT-COUNT);         02050014
+020751         MOVE SF-NOP-DFLT-PAGE-FLAG (SF-NOP-DFLT-IDX)             02050022
+020752                   TO SF-PROTECT-PAGE-FLAG (SF-PROTECT-COUNT);    02050022
+020760       END-PERFORM;                                               02050014
+020770     END-IF.                                                      02050014
+020780     SKIP1                                                        02050014
+020781*  loads the operator-maintained list of junk/vendor structured   02050019
+020782*  field types to strip outright (INP-DELETE) rather than convert 02050019
+020783*  to NOPs.  unlike SFTYPCTL there is no compiled-in default list:02050019
+020784*  if SFDELCTL is not allocated this run, no types are deleted and02050019
+020785*  behavior is unchanged from before this feature existed.        02050019
+020786 LOAD-SF-DELETE-TABLE.                                            02050019
+020787     MOVE ZERO TO SF-DELETE-COUNT.                                02050019
+020788     OPEN INPUT SFDEL-FILE.                                       02050019
+020789     IF SFDEL-FILE-STATUS = '00'                                  02050019
+020790      THEN                                                        02050019
+020791       PERFORM UNTIL SFDEL-FILE-STATUS NOT = '00'                 02050019
+020792               OR SF-DELETE-COUNT = 50                            02050019
+020793         READ SFDEL-FILE                                          02050019
+020794           AT END                                                 02050019
+020795             MOVE '10' TO SFDEL-FILE-STATUS                       02050019
+020796           NOT AT END                                             02050019
+020797             ADD 1 TO SF-DELETE-COUNT;                            02050019
+020798             MOVE SFDCTL-TYPE                                     02050019
+020799                       TO SF-DELETE-TYPE (SF-DELETE-COUNT);       02050021
+020799             MOVE SFDCTL-MINLEN                                   02050021
+020799                       TO SF-DELETE-MINLEN (SF-DELETE-COUNT);     02050021
+020799             MOVE SFDCTL-MAXLEN                                   02050021
+020799                       TO SF-DELETE-MAXLEN (SF-DELETE-COUNT)      02050021
+020800         END-READ;                                                02050019
+020801       END-PERFORM;                                               02050019
+020802       CLOSE SFDEL-FILE;                                          02050019
+020803     END-IF.                                                      02050019
+020804     SKIP1                                                        02050019
+020790* one-time initialization performed the first time ACIF calls     02050014
+020800* this exit: resume from the last checkpoint if one is present,   02050016
+020802* open the audit trail (extending it on a restart so the prior    02050016
+020804* attempt's history is not lost) and the new checkpoint dataset,  02050016
+020806* and load the SF-type table.                                     02050016
+020810 ONE-TIME-INIT.                                                   02050014
+020812     PERFORM RESTART-FROM-CHECKPOINT;                             02050016
+020814     IF RESTARTED-RUN                                             02050016
+020816      THEN                                                        02050016
+020818       OPEN EXTEND AUDIT-FILE;                                    02050016
+020819      ELSE                                                        02050016
+020820       OPEN OUTPUT AUDIT-FILE;                                    02050014
+020822     END-IF;                                                      02050016
+020821* AUDIT-FILE and CHKPT-OUT-FILE are not optional the way          02050021
+020821* SFTYPCTL/SFDELCTL/CHKPTIN are: req000/req006 depend on both     02050021
+020821* being writable, so a failed allocation must abend here and be   02050021
+020821* diagnosable, not fail opaquely at the first WRITE.              02050021
+020821     IF AUDIT-FILE-STATUS NOT = '00'                              02050021
+020821      THEN                                                        02050021
+020821       CALL ABND-PGM USING ABEND-CODE;                            02050021
+020821     END-IF;                                                      02050021
+020824     OPEN OUTPUT CHKPT-OUT-FILE;                                  02050016
+020825     IF CHKPT-OUT-FILE-STATUS NOT = '00'                          02050021
+020825      THEN                                                        02050021
+020825       CALL ABND-PGM USING ABEND-CODE;                            02050021
+020825     END-IF;                                                      02050021
+020830     PERFORM LOAD-SF-PROTECT-TABLE.                               02050014
+020832     PERFORM LOAD-SF-DELETE-TABLE.                                02050019
+020840     SKIP1                                                        02050014
+020850* looks up the structured field ACIF just handed this exit in the 02050014
+020860* SF-protect table to decide whether it is a registered begin/end 02050014
+020870* boundary type this exit should convert to a NOP.                02050014
+020880 CHECK-SF-TYPE-MATCH.                                             02050014
+020890     SET SF-TYPE-NOTFOUND TO TRUE.                                02050014
+020900     IF SF-PROTECT-COUNT > ZERO                                   02050014
+020910      THEN                                                        02050014
+020920       SET SF-PROTECT-IDX TO 1;                                   02050014
+020930       SEARCH SF-PROTECT-ENTRY                                    02050014
+020940         AT END                                                   02050014
+020950           SET SF-TYPE-NOTFOUND TO TRUE                           02050014
+020960         WHEN SF-PROTECT-TYPE (SF-PROTECT-IDX) = NOP-TYPE         02050014
+020970           SET SF-TYPE-FOUND TO TRUE                              02050014
+020980           MOVE SF-PROTECT-CATEGORY (SF-PROTECT-IDX)              02050014
+020990                 TO SF-MATCHED-CATEGORY                           02050014
+020995           MOVE SF-PROTECT-NAME (SF-PROTECT-IDX)                  02050020
+020996                 TO SF-MATCHED-NAME                               02050020
+020997           MOVE SF-PROTECT-PAGE-FLAG (SF-PROTECT-IDX)             02050022
+020998                 TO SF-MATCHED-PAGE-FLAG                          02050022
+021000       END-SEARCH;                                                02050014
+021010     END-IF.                                                      02050014
+021011* looks up the structured field ACIF just handed this exit in the 02050019
+021012* SF-delete table to decide whether it is junk/vendor data an     02050019
+021013* operator has registered for outright removal.  a registered     02050021
+021014* entry whose MINLEN/MAXLEN are both zero matches any length of   02050021
+021015* that SF type; otherwise INP-RECLEN must fall within the         02050021
+021016* registered range, so a type code shared with legitimate,        02050021
+021017* differently-sized data is not deleted along with the junk.      02050021
+021014 CHECK-SF-DELETE-MATCH.                                           02050019
+021015     SET SF-DELETE-NOTFOUND TO TRUE.                              02050019
+021016     IF SF-DELETE-COUNT > ZERO                                    02050019
+021017      THEN                                                        02050019
+021018       SET SF-DELETE-IDX TO 1;                                    02050019
+021019       SEARCH SF-DELETE-ENTRY                                     02050019
+021020         AT END                                                   02050019
+021021           SET SF-DELETE-NOTFOUND TO TRUE                         02050019
+021022         WHEN SF-DELETE-TYPE (SF-DELETE-IDX) = NOP-TYPE           02050019
+021022            AND ((SF-DELETE-MINLEN (SF-DELETE-IDX) = ZERO         02050021
+021022                  AND SF-DELETE-MAXLEN (SF-DELETE-IDX) = ZERO)    02050021
+021022                 OR (INP-RECLEN NOT < SF-DELETE-MINLEN            02050021
+021022                                       (SF-DELETE-IDX)            02050021
+021022                 AND INP-RECLEN NOT > SF-DELETE-MAXLEN            02050021
+021022                                       (SF-DELETE-IDX)))          02050021
+021023           SET SF-DELETE-FOUND TO TRUE                            02050019
+021024       END-SEARCH;                                                02050019
+021025     END-IF.                                                      02050019
+021026     SKIP1                                                        02050019
+021020     SKIP1                                                        02050014
+021021*  derives the structured-field introducer carriage-control byte  02100018
+021022*  from INP-CC/INP-CCTYPE instead of always stamping SF-CC        02100018
+021023*  (X'5A'); machine-form CC passes through unchanged, ANSI-form   02100018
+021024*  CC is translated through ANSI-CC-TABLE, and anything else      02100018
+021025*  keeps the sample's original default.                           02100018
+021026 DETERMINE-CC-VALUE.                                              02100018
+021027     SET SF-CC TO TRUE.                                           02100018
+021028     EVALUATE TRUE                                                02100018
+021029       WHEN INP-MACH-CC                                           02100018
+021030         MOVE INP-CC (1:1) TO SF-CC-VALUE                         02100018
+021031       WHEN INP-ANSI-CC                                           02100018
+021032         SET ANSI-CC-IDX TO 1;                                    02100018
+021033         SEARCH ANSI-CC-ENTRY                                     02100018
+021034           AT END                                                 02100018
+021035             CONTINUE                                             02100018
+021036           WHEN ANSI-CC-CHAR (ANSI-CC-IDX) = INP-CC (1:1)         02100018
+021037             MOVE ANSI-CC-MACHINE (ANSI-CC-IDX) TO SF-CC-VALUE    02100018
+021038         END-SEARCH                                               02100018
+021039       WHEN OTHER                                                 02100018
+021040         CONTINUE                                                 02100018
+021041     END-EVALUATE.                                                02100018
+021042     SKIP1                                                        02100018
+021022* looks for a prior checkpoint (ddname CHKPTIN).  a sequential    02050016
+021024* checkpoint dataset only ever needs its last record, since each  02050016
+021026* checkpoint written during a run carries the full running state, 02050016
+021028* so this reads to end-of-file and keeps only the final record.   02050016
+021030 RESTART-FROM-CHECKPOINT.                                         02050016
+021032      SET NOT-RESTARTED-RUN TO TRUE.                              02050016
+021034     OPEN INPUT CHKPT-IN-FILE.                                    02050016
+021036      IF CHKPT-IN-FILE-STATUS = '00'                              02050016
+021038      THEN                                                        02050016
+021040        PERFORM UNTIL CHKPT-IN-FILE-STATUS NOT = '00'             02050016
+021042         READ CHKPT-IN-FILE                                       02050016
+021044           AT END                                                 02050016
+021046             MOVE '10' TO CHKPT-IN-FILE-STATUS                    02050016
+021048           NOT AT END                                             02050016
+021050             SET RESTARTED-RUN TO TRUE;                           02050016
+021052             MOVE CKI-FIRST-LINE-FLAG TO FIRST-LINE-FLAG;         02050016
+021054             MOVE CKI-LINE-COUNT      TO LINE-COUNT;              02050016
+021056             MOVE CKI-PAGE-COUNT      TO PAGE-COUNT;              02050016
+021058             MOVE CKI-CONV-COUNT      TO CONV-COUNT;              02050016
+021059             MOVE CKI-DEL-COUNT       TO DEL-COUNT;               02050020
+021060             MOVE CKI-SAVED-RECLEN    TO SAVED-LINE-RECLEN;       02050016
+021062             MOVE CKI-SAVED-BUFFER    TO SAVED-LINE-BUFFER        02050016
+021064         END-READ;                                                02050016
+021066       END-PERFORM;                                               02050016
+021068       CLOSE CHKPT-IN-FILE;                                       02050016
+021070     END-IF.                                                      02050016
+021072     SKIP1                                                        02050016
+021074* externalizes the exit's running state every CHKPT-INTERVAL      02050020
+021076* input records so a restart after an abend resumes this exit's   02050020
+021078* counters and audit trail close to where the prior attempt       02050016
+021080* left off instead of from zero; ACIF itself, not this exit,      02050016
+021082* controls which input record is handed to the exit on a given    02050016
+021084* invocation, so this checkpoint covers exit-side state only.     02050016
+021086  WRITE-CHECKPOINT.                                               02050016
+021088     MOVE FIRST-LINE-FLAG   TO CKO-FIRST-LINE-FLAG.               02050016
+021090     MOVE LINE-COUNT        TO CKO-LINE-COUNT.                    02050016
+021092     MOVE PAGE-COUNT        TO CKO-PAGE-COUNT.                    02050016
+021094     MOVE CONV-COUNT        TO CKO-CONV-COUNT.                    02050016
+021095     MOVE DEL-COUNT         TO CKO-DEL-COUNT.                     02050020
+021096     MOVE SAVED-LINE-RECLEN TO CKO-SAVED-RECLEN.                  02050016
+021098     MOVE SAVED-LINE-BUFFER TO CKO-SAVED-BUFFER.                  02050016
+021100     WRITE CHKPT-OUT-RECORD.                                      02050016
+021102     MOVE ZERO TO LINES-SINCE-CHKPT.                              02050020
+021104     SKIP1                                                        02050016
+021106     EJECT                                                        02050016
+020600 TITLE 'FORMAT AFPDS RECORD'.                                     02060013
 016400 ID DIVISION.                                                     01640008
 016500* This routine takes the structured field type, data, and data    01650008
 016600* length and formats an AFP record and places it in the           01660008
 016700* exit's buffer.                                                  01670008
 016800 PROGRAM-ID. AFPWRITE COMMON.                                     01680008
 016900 DATA DIVISION.                                                   01690008
-017000 WORKING-STORAGE SECTION.                                         01700008
-017100 77  SF-CC                       PIC X VALUE X'5A'.               01710008
 017200 LINKAGE SECTION.                                                 01720008
 017300 01  AFP-TYPE                    PIC X(3).                        01730008
-017400 01  AFP-DATA                    PIC X(8192).                     01740008
-017500 01  AFP-DATA-LENGTH             PIC 9(4) BINARY.                 01750008
-017600 01  AFP-INSERT-LEN              PIC 9(4) BINARY.                 01760008
+017400 01  AFP-DATA                    PIC X(26597).                    01740008
+017500* AFP-DATA-LENGTH is passed BY REFERENCE over the caller's own    01750021
+017501* INP-RECLEN (a fixed 2-byte field in ACIF's own INP-PARMS        01750021
+017502* layout); it must stay the same physical size as INP-RECLEN or   01750021
+017503* this CALL overruns into the bytes that follow it, so it is      01750021
+017504* widened via COMP-5 (native binary, no decimal-digit truncation) 01750021
+017505* rather than by adding digits to the PICTURE.                    01750021
+017500 01  AFP-DATA-LENGTH             PIC 9(4) COMP-5.                 01750021
+017600 01  AFP-INSERT-LEN              PIC 9(5) BINARY.                 01760021
+017650 01  AFP-CC-VALUE                PIC X.                           01760018
 017700     SKIP1                                                        01770008
 017800 01  SF-RECORD.                                                   01780008
 017900     05  SF-INTRODUCER.                                           01790008
 018000         10 SF-INTRO-CC      PIC X.                               01800008
-018100         10 SF-INTRO-LEN     PIC 9(4) BINARY.                     01810008
+018099* SF-INTRO-LEN sits inside the 9-byte SF-INTRODUCER physical      01800021
+018099* output layout and must stay a true 2-byte field; COMP-5 (native 01800021
+018099* binary) lets it hold the full range a 2-byte field can actually 01800021
+018099* represent, instead of silently truncating at 4 decimal digits.  01800021
+018100         10 SF-INTRO-LEN     PIC 9(4) COMP-5.                     01810021
 018200         10 SF-INTRO-TYPE    PIC X(3).                            01820008
 018300         10 SF-INTRO-FLAG    PIC X.                               01830008
 018400         10 SF-INTRO-SEQNUM  PIC 9(4) BINARY.                     01840008
-018500     05  SF-DATA             PIC X(8192).                         01850008
+018500     05  SF-DATA             PIC X(26597).                        01850008
 018600 SKIP3                                                            01860008
 018700 PROCEDURE DIVISION USING AFP-TYPE,                               01870008
 018800                          AFP-DATA,                               01880008
 018900                          AFP-DATA-LENGTH,                        01890008
 019000                          AFP-INSERT-LEN,                         01900008
-019100                          SF-RECORD.                              01910008
+019050                          SF-RECORD,                              01900018
+019075                          AFP-CC-VALUE.                           01900018
 019200* set the final record length (introducer plus data), which is    01920008
 019300* found in the introducer length field, move in the introducer    01930008
 019400* and the data, then write the record.                            01940008
 019500     ADD LENGTH OF SF-INTRODUCER, AFP-DATA-LENGTH GIVING          01950008
 019600         AFP-INSERT-LEN.                                          01960008
 019700     SUBTRACT 1 FROM AFP-INSERT-LEN GIVING SF-INTRO-LEN.          01970008
-019800     MOVE SF-CC TO     SF-INTRO-CC.                               01980008
+019800     MOVE AFP-CC-VALUE TO SF-INTRO-CC.                            01980018
 019900     MOVE AFP-TYPE TO SF-INTRO-TYPE.                              01990008
 020000     MOVE LOW-VALUE TO SF-INTRO-FLAG.                             02000008
 020100     MOVE ZERO TO      SF-INTRO-SEQNUM.                           02010008
