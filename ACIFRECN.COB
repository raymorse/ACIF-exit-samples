@@ -0,0 +1,255 @@
+000100  PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ           00010010
+000200* WRITTEN ON 8 Aug 2026 BY  MAINT    VERSION 01                   00020010
+000300  ID DIVISION.                                                    00030010
+000400  PROGRAM-ID. ACIFRECN.                                           00040010
+000500  AUTHOR. MAINT.                                                  00050010
+000600  INSTALLATION. IBM BOULDER PROGRAMMING CENTER.                   00060010
+000700                This is a standalone batch reconciliation utility 00070010
+000800                for the ACIFIBDT/ACIFOBDT structured-field round  00080010
+000900                trip.  It reads the audit trail ACIFIBDT wrote for00090010
+001000                a run (ddname INPNOPS) alongside the matching     00100010
+001100                restore log ACIFOBDT is expected to write in the  00110010
+001200                same AUDITREC layout (ddname OUTNOPS), matches    00120010
+001300                entries by NOP-SEQNUM, and reports any BDT/EDT    00130010
+001400                that went in but did not come back out correctly -00140010
+001500                missing entries, reordering, or a restored RECLEN 00150010
+001600                that does not match what went in (truncation).    00160010
+001700                                                                  00170010
+001800                Both input datasets are expected in NOP-SEQNUM    00180010
+001900                order, since that is the order ACIF itself streams00190010
+002000                structured fields through both exits.             00200010
+002100  DATE-WRITTEN. 8 Aug 2026.                                       00210010
+002200  DATE-COMPILED.                                                  00220010
+002300  SECURITY. IBM SAMPLE CODE ONLY.                                 00230010
+002400  TITLE 'ACIF NOP Round-Trip Reconciliation Utility'.             00240010
+002500  ENVIRONMENT DIVISION.                                           00250010
+002600  CONFIGURATION SECTION.                                          00260010
+002700  SOURCE-COMPUTER. IBM-370.                                       00270010
+002800  OBJECT-COMPUTER. IBM-370.                                       00280010
+002900  INPUT-OUTPUT SECTION.                                           00290010
+003000  FILE-CONTROL.                                                   00300010
+003100      SELECT IN-NOP-FILE ASSIGN TO INPNOPS                        00310010
+003200          ORGANIZATION IS SEQUENTIAL                              00320010
+003300          ACCESS MODE IS SEQUENTIAL                               00330010
+003400          FILE STATUS IS IN-NOP-FILE-STATUS.                      00340010
+003500      SELECT OUT-NOP-FILE ASSIGN TO OUTNOPS                       00350010
+003600          ORGANIZATION IS SEQUENTIAL                              00360010
+003700          ACCESS MODE IS SEQUENTIAL                               00370010
+003800          FILE STATUS IS OUT-NOP-FILE-STATUS.                     00380010
+003900      SELECT RECON-RPT-FILE ASSIGN TO RECONRPT                    00390010
+004000          ORGANIZATION IS SEQUENTIAL                              00400010
+004100          ACCESS MODE IS SEQUENTIAL                               00410010
+004200          FILE STATUS IS RECON-RPT-STATUS.                        00420010
+004300      EJECT                                                       00430010
+004400  DATA DIVISION.                                                  00440010
+004500  FILE SECTION.                                                   00450010
+004600  FD  IN-NOP-FILE                                                 00460010
+004700      RECORDING MODE F.                                           00470010
+004800      COPY AUDITREC                                               00480010
+004900          REPLACING ==AUDIT-RECORD==   BY ==IN-NOP-RECORD==,      00490010
+005000                    ==AUD-JOBNAME==    BY ==INA-JOBNAME==,        00500010
+005100                    ==AUD-DATE==       BY ==INA-DATE==,           00510010
+005200                    ==AUD-TIME==       BY ==INA-TIME==,           00520010
+005300                    ==AUD-NOP-TYPE==   BY ==INA-NOP-TYPE==,       00530010
+005400                    ==AUD-NOP-SEQNUM== BY ==INA-NOP-SEQNUM==,     00540010
+005500                    ==AUD-RECLEN==     BY ==INA-RECLEN==,         00550010
+005600                    ==AUD-LINE-COUNT== BY ==INA-LINE-COUNT==,     00560010
+005700                    ==AUD-PAGE-COUNT== BY ==INA-PAGE-COUNT==.     00570010
+005800  FD  OUT-NOP-FILE                                                00580010
+005900      RECORDING MODE F.                                           00590010
+006000      COPY AUDITREC                                               00600010
+006100          REPLACING ==AUDIT-RECORD==   BY ==OUT-NOP-RECORD==,     00610010
+006200                    ==AUD-JOBNAME==    BY ==OTA-JOBNAME==,        00620010
+006300                    ==AUD-DATE==       BY ==OTA-DATE==,           00630010
+006400                    ==AUD-TIME==       BY ==OTA-TIME==,           00640010
+006500                    ==AUD-NOP-TYPE==   BY ==OTA-NOP-TYPE==,       00650010
+006600                    ==AUD-NOP-SEQNUM== BY ==OTA-NOP-SEQNUM==,     00660010
+006700                    ==AUD-RECLEN==     BY ==OTA-RECLEN==,         00670010
+006800                    ==AUD-LINE-COUNT== BY ==OTA-LINE-COUNT==,     00680010
+006900                    ==AUD-PAGE-COUNT== BY ==OTA-PAGE-COUNT==.     00690010
+007000  FD  RECON-RPT-FILE                                              00700010
+007100      RECORDING MODE F.                                           00710010
+007200  01  RECON-RPT-RECORD        PIC X(80).                          00720010
+007300  WORKING-STORAGE SECTION.                                        00730010
+007400  77  PGMNAME                 PIC X(8) VALUE 'ACIFRECN'.          00740010
+007500  77  IN-NOP-FILE-STATUS      PIC XX VALUE SPACES.                00750010
+007600  77  OUT-NOP-FILE-STATUS     PIC XX VALUE SPACES.                00760010
+007700  77  RECON-RPT-STATUS        PIC XX VALUE SPACES.                00770010
+007800  77  IN-EOF-FLAG             PIC X VALUE 'N'.                    00780010
+007900      88  IN-EOF                  VALUE 'Y'.                      00790010
+008000      88  IN-NOT-EOF              VALUE 'N'.                      00800010
+008100  77  OUT-EOF-FLAG            PIC X VALUE 'N'.                    00810010
+008200      88  OUT-EOF                 VALUE 'Y'.                      00820010
+008300      88  OUT-NOT-EOF             VALUE 'N'.                      00830010
+008400  01  RECON-COUNTERS.                                             00840010
+008500      05  IN-RECORD-COUNT     PIC 9(8) BINARY VALUE ZERO.         00850010
+008600      05  OUT-RECORD-COUNT    PIC 9(8) BINARY VALUE ZERO.         00860010
+008700      05  MATCHED-COUNT       PIC 9(8) BINARY VALUE ZERO.         00870010
+008800      05  MISSING-COUNT       PIC 9(8) BINARY VALUE ZERO.         00880010
+008900      05  EXTRA-COUNT         PIC 9(8) BINARY VALUE ZERO.         00890010
+009000      05  REORDER-COUNT       PIC 9(8) BINARY VALUE ZERO.         00900010
+009050      05  LAST-MATCHED-SEQNUM PIC 9(4) BINARY VALUE ZERO.         00900020
+009100      05  TRUNCATE-COUNT      PIC 9(8) BINARY VALUE ZERO.         00910010
+009200  01  RECON-DISPLAY-FIELDS.                                       00920010
+009300      05  IN-COUNT-DISP       PIC ZZZ,ZZ9.                        00930010
+009400      05  OUT-COUNT-DISP      PIC ZZZ,ZZ9.                        00940010
+009500      05  MATCH-COUNT-DISP    PIC ZZZ,ZZ9.                        00950010
+009600      05  MISS-COUNT-DISP     PIC ZZZ,ZZ9.                        00960010
+009700      05  EXTRA-COUNT-DISP    PIC ZZZ,ZZ9.                        00970010
+009800      05  REORD-COUNT-DISP    PIC ZZZ,ZZ9.                        00980010
+009900      05  TRUNC-COUNT-DISP    PIC ZZZ,ZZ9.                        00990010
+010000      05  SEQNUM-DISP         PIC ZZZ9.                           01000010
+010100      05  RECLEN-IN-DISP      PIC ZZZZ9.                          01010020
+010200      05  RECLEN-OUT-DISP     PIC ZZZZ9.                          01020020
+010300  TITLE 'Initialization and Main Line'.                           01030010
+010400  PROCEDURE DIVISION.                                             01040010
+010500  MAIN-LINE.                                                      01050010
+010600      OPEN INPUT IN-NOP-FILE OUT-NOP-FILE.                        01060010
+010700      OPEN OUTPUT RECON-RPT-FILE.                                 01070010
+010800      PERFORM WRITE-REPORT-HEADER.                                01080010
+010900      PERFORM READ-IN-NOP.                                        01090010
+011000      PERFORM READ-OUT-NOP.                                       01100010
+011100      PERFORM RECONCILE-NOPS UNTIL IN-EOF AND OUT-EOF.            01110010
+011200      PERFORM WRITE-REPORT-SUMMARY.                               01120010
+011300      CLOSE IN-NOP-FILE OUT-NOP-FILE RECON-RPT-FILE.              01130010
+011400      GOBACK.                                                     01140010
+011500      EJECT                                                       01150010
+011600* drives the matching loop one NOP-SEQNUM pair at a time.  both   01160010
+011700* files are expected in ascending NOP-SEQNUM order, so equal keys 01170010
+011800* match, a lower IN key with no OUT counterpart means ACIFOBDT    01180010
+011900* never restored it, and a lower OUT key with no IN counterpart   01190010
+012000* means something extra showed up on the output side.             01200010
+012100  RECONCILE-NOPS.                                                 01210010
+012200      EVALUATE TRUE                                               01220010
+012300        WHEN IN-EOF                                               01230010
+012400          PERFORM REPORT-EXTRA-ENTRY                              01240010
+012500          PERFORM READ-OUT-NOP                                    01250010
+012600        WHEN OUT-EOF                                              01260010
+012700          PERFORM REPORT-MISSING-ENTRY                            01270010
+012800          PERFORM READ-IN-NOP                                     01280010
+012900        WHEN INA-NOP-SEQNUM = OTA-NOP-SEQNUM                      01290010
+013000          PERFORM REPORT-MATCHED-ENTRY                            01300010
+013100          PERFORM READ-IN-NOP                                     01310010
+013200          PERFORM READ-OUT-NOP                                    01320010
+013300        WHEN INA-NOP-SEQNUM < OTA-NOP-SEQNUM                      01330010
+013400          PERFORM REPORT-MISSING-ENTRY                            01340010
+013500          PERFORM READ-IN-NOP                                     01350010
+013600        WHEN OTHER                                                01360010
+013700          PERFORM REPORT-EXTRA-ENTRY                              01370010
+013800          PERFORM READ-OUT-NOP                                    01380010
+013900      END-EVALUATE.                                               01390010
+014000      EJECT                                                       01400010
+014100* a matched NOP-SEQNUM pair is still a reconciliation failure if  01410010
+014200* the restored RECLEN does not agree with what ACIFIBDT converted 01420010
+014300* (truncation) or the two sides surfaced out of stream order.     01430010
+014400  REPORT-MATCHED-ENTRY.                                           01440010
+014500      ADD 1 TO MATCHED-COUNT.                                     01450010
+014600      IF INA-RECLEN NOT = OTA-RECLEN                              01460010
+014700       THEN                                                       01470010
+014800        ADD 1 TO TRUNCATE-COUNT;                                  01480010
+014900        MOVE INA-NOP-SEQNUM TO SEQNUM-DISP;                       01490010
+015000        MOVE INA-RECLEN TO RECLEN-IN-DISP;                        01500010
+015100        MOVE OTA-RECLEN TO RECLEN-OUT-DISP;                       01510010
+015200        STRING 'TRUNCATION  SEQNUM=' SEQNUM-DISP                  01520010
+015300               ' IN-RECLEN=' RECLEN-IN-DISP                       01530010
+015400               ' OUT-RECLEN=' RECLEN-OUT-DISP                     01540010
+015500               DELIMITED BY SIZE INTO RECON-RPT-RECORD;           01550010
+015600        WRITE RECON-RPT-RECORD;                                   01560010
+015700     END-IF.                                                      01570010
+015800     IF INA-NOP-SEQNUM < LAST-MATCHED-SEQNUM                      01580020
+015900      THEN                                                        01590010
+016000       ADD 1 TO REORDER-COUNT;                                    01600010
+016100       MOVE INA-NOP-SEQNUM TO SEQNUM-DISP;                        01610010
+016200       STRING 'REORDERED   SEQNUM=' SEQNUM-DISP                   01620010
+016300              DELIMITED BY SIZE INTO RECON-RPT-RECORD;            01630010
+016400       WRITE RECON-RPT-RECORD;                                    01640010
+016500     END-IF.                                                      01650010
+016550     MOVE INA-NOP-SEQNUM TO LAST-MATCHED-SEQNUM.                  01655020
+016600     EJECT                                                        01660010
+016700* an IN entry with no matching OUT entry - ACIFOBDT never restored01670010
+016800* this structured field.                                          01680010
+016900  REPORT-MISSING-ENTRY.                                           01690010
+017000     ADD 1 TO MISSING-COUNT.                                      01700010
+017100     MOVE INA-NOP-SEQNUM TO SEQNUM-DISP.                          01710010
+017200     STRING 'MISSING     SEQNUM=' SEQNUM-DISP                     01720010
+017300            ' TYPE=' INA-NOP-TYPE                                 01730010
+017400            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              01740010
+017500     WRITE RECON-RPT-RECORD.                                      01750010
+017600     EJECT                                                        01760010
+017700* an OUT entry with no matching IN entry - something extra showed 01770010
+017800* up on the restored side that ACIFIBDT never converted.          01780010
+017900  REPORT-EXTRA-ENTRY.                                             01790010
+018000     ADD 1 TO EXTRA-COUNT.                                        01800010
+018100     MOVE OTA-NOP-SEQNUM TO SEQNUM-DISP.                          01810010
+018200     STRING 'EXTRA       SEQNUM=' SEQNUM-DISP                     01820010
+018300            ' TYPE=' OTA-NOP-TYPE                                 01830010
+018400            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              01840010
+018500     WRITE RECON-RPT-RECORD.                                      01850010
+018600     EJECT                                                        01860010
+018700  READ-IN-NOP.                                                    01870010
+018800     IF IN-NOT-EOF                                                01880010
+018900      THEN                                                        01890010
+019000       READ IN-NOP-FILE                                           01900010
+019100         AT END                                                   01910010
+019200           SET IN-EOF TO TRUE                                     01920010
+019300         NOT AT END                                               01930010
+019400           ADD 1 TO IN-RECORD-COUNT                               01940010
+019500       END-READ;                                                  01950010
+019600     END-IF.                                                      01960010
+019700     EJECT                                                        01970010
+019800  READ-OUT-NOP.                                                   01980010
+019900     IF OUT-NOT-EOF                                               01990010
+020000      THEN                                                        02000010
+020100       READ OUT-NOP-FILE                                          02010010
+020200         AT END                                                   02020010
+020300           SET OUT-EOF TO TRUE                                    02030010
+020400         NOT AT END                                               02040010
+020500           ADD 1 TO OUT-RECORD-COUNT                              02050010
+020600       END-READ;                                                  02060010
+020700     END-IF.                                                      02070010
+020800     EJECT                                                        02080010
+020900  WRITE-REPORT-HEADER.                                            02090010
+021000     MOVE SPACES TO RECON-RPT-RECORD.                             02100010
+021100     STRING PGMNAME ' - ACIF NOP ROUND-TRIP RECONCILIATION REPORT'02110010
+021200            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02120010
+021300     WRITE RECON-RPT-RECORD.                                      02130010
+021400     EJECT                                                        02140010
+021500  WRITE-REPORT-SUMMARY.                                           02150010
+021600     MOVE IN-RECORD-COUNT  TO IN-COUNT-DISP.                      02160010
+021700     MOVE OUT-RECORD-COUNT TO OUT-COUNT-DISP.                     02170010
+021800     MOVE MATCHED-COUNT    TO MATCH-COUNT-DISP.                   02180010
+021900     MOVE MISSING-COUNT    TO MISS-COUNT-DISP.                    02190010
+022000     MOVE EXTRA-COUNT      TO EXTRA-COUNT-DISP.                   02200010
+022100     MOVE REORDER-COUNT    TO REORD-COUNT-DISP.                   02210010
+022200     MOVE TRUNCATE-COUNT   TO TRUNC-COUNT-DISP.                   02220010
+022300     MOVE SPACES TO RECON-RPT-RECORD.                             02230010
+022400     STRING ' IN-STREAM ENTRIES ............. ' IN-COUNT-DISP     02240010
+022500            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02250010
+022600     WRITE RECON-RPT-RECORD.                                      02260010
+022700     STRING ' OUT-STREAM ENTRIES ............ ' OUT-COUNT-DISP    02270010
+022800            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02280010
+022900     WRITE RECON-RPT-RECORD.                                      02290010
+023000     STRING ' MATCHED BY NOP-SEQNUM ......... ' MATCH-COUNT-DISP  02300010
+023100            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02310010
+023200     WRITE RECON-RPT-RECORD.                                      02320010
+023300     STRING ' MISSING FROM OUTPUT ........... ' MISS-COUNT-DISP   02330010
+023400            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02340010
+023500     WRITE RECON-RPT-RECORD.                                      02350010
+023600     STRING ' EXTRA IN OUTPUT ............... ' EXTRA-COUNT-DISP  02360010
+023700            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02370010
+023800     WRITE RECON-RPT-RECORD.                                      02380010
+023900     STRING ' REORDERED ENTRIES ............. ' REORD-COUNT-DISP  02390010
+024000            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02400010
+024100     WRITE RECON-RPT-RECORD.                                      02410010
+024200     STRING ' TRUNCATED ENTRIES ............. ' TRUNC-COUNT-DISP  02420010
+024300            DELIMITED BY SIZE INTO RECON-RPT-RECORD.              02430010
+024400     WRITE RECON-RPT-RECORD.                                      02440010
+024500     IF MISSING-COUNT = ZERO AND EXTRA-COUNT = ZERO               02450010
+024600        AND REORDER-COUNT = ZERO AND TRUNCATE-COUNT = ZERO        02460010
+024700      THEN                                                        02470010
+024800       MOVE SPACES TO RECON-RPT-RECORD;                           02480010
+024900       STRING ' RUN CERTIFIED - LOSSLESS ROUND TRIP'              02490010
+025000              DELIMITED BY SIZE INTO RECON-RPT-RECORD;            02500010
+025100       WRITE RECON-RPT-RECORD;                                    02510010
+025200     END-IF.                                                      02520010
+025300  END PROGRAM ACIFRECN.                                           02530010
